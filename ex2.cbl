@@ -3,13 +3,17 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       SELECT StudentFile ASSIGN TO DISK.
+       SELECT StudentFile ASSIGN TO WS-STUDENT-FILE
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS DYNAMIC
+       RECORD KEY IS StudentId.
+       SELECT CKPTFILE ASSIGN TO WS-CKPT-FILE
+       ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD StudentFile
        LABEL RECORDS ARE STANDARD
-       DATA RECORD IS StudentRec
-       VALUE OF FILE-ID IS "C:\Users\student\TEXT.txt".
+       DATA RECORD IS StudentRec.
        01 StudentRec.
        02 StudentId PIC 9(7).
        02 StudentName.
@@ -17,6 +21,9 @@
        03 Initials PIC XX.
        02 Department PIC X(5).
        02 mailid PIC X(30).
+       FD CKPTFILE
+       LABEL RECORDS ARE STANDARD.
+       01 CKPT-REC PIC X(80).
 
        WORKING-STORAGE SECTION.
        77 N PIC 99.
@@ -33,9 +40,37 @@
        77 ovrlap PIC 9 VALUE ZERO.
        77 uname PIC X(30000).
        77 len PIC 99 VALUE ZEROS.
+       77 WS-STUDENT-FILE PIC X(40).
+       77 FULLNAME-CHARS PIC 9(4) VALUE ZERO.
+       01 DOMAIN-MAP.
+       02 DOMAIN-MAP-ROW OCCURS 10 TIMES.
+       03 DOMAIN-OLD PIC X(15).
+       03 OLD-LEN PIC 99.
+       03 DOMAIN-NEW PIC X(15).
+       03 NEW-LEN PIC 99.
+       77 DOMAIN-MAP-COUNT PIC 9(2) VALUE ZERO.
+       77 DOMAIN-IDX PIC 9(2) VALUE ZERO.
+       77 WS-CKPT-FILE PIC X(40).
+       77 CKPT-INTERVAL PIC 9(4) VALUE 10.
+       77 CKPT-COUNT PIC 9(6) VALUE ZERO.
+       77 RESTART-ID PIC 9(7) VALUE ZERO.
+       77 SKIPPING PIC 9 VALUE ZERO.
 
        PROCEDURE DIVISION.
        Begin.
+       DISPLAY "Enter student master file name (DD name or path):".
+       ACCEPT WS-STUDENT-FILE.
+       IF WS-STUDENT-FILE = SPACES
+       MOVE "TEXT.txt" TO WS-STUDENT-FILE.
+       DISPLAY "Enter checkpoint log file name (DD name or path):".
+       ACCEPT WS-CKPT-FILE.
+       IF WS-CKPT-FILE = SPACES
+       MOVE "CKPT.LOG" TO WS-CKPT-FILE.
+       DISPLAY "Enter restart StudentId to resume after (0 for none):".
+       ACCEPT RESTART-ID.
+       IF RESTART-ID > 0
+       MOVE 1 TO SKIPPING.
+       PERFORM LOAD-DOMAIN-MAP THRU LOAD-DOMAIN-MAP-END.
        DISPLAY "Enter total number of records in first file:".
        ACCEPT N.
        OPEN OUTPUT StudentFile.
@@ -47,9 +82,48 @@
        STOP RUN.
 
 
+       APPLY-DOMAIN-MAP.
+       MOVE 0 TO DOMAIN-IDX.
+       APPLY-DOMAIN-MAP-LOOP.
+       ADD 1 TO DOMAIN-IDX.
+       IF DOMAIN-IDX > DOMAIN-MAP-COUNT
+       GO TO APPLY-DOMAIN-MAP-END.
+       INSPECT smail REPLACING ALL
+           DOMAIN-OLD(DOMAIN-IDX)(1:OLD-LEN(DOMAIN-IDX))
+           BY DOMAIN-NEW(DOMAIN-IDX)(1:NEW-LEN(DOMAIN-IDX)).
+       GO TO APPLY-DOMAIN-MAP-LOOP.
+       APPLY-DOMAIN-MAP-END.
+       EXIT.
+
+       LOAD-DOMAIN-MAP.
+       DISPLAY "Enter number of mail domain mappings (0-10):".
+       ACCEPT DOMAIN-MAP-COUNT.
+       IF DOMAIN-MAP-COUNT > 10
+       DISPLAY "INVALID COUNT - MAX IS 10, RE-ENTER:"
+       GO TO LOAD-DOMAIN-MAP.
+       MOVE 0 TO DOMAIN-IDX.
+       LOAD-DOMAIN-MAP-LOOP.
+       ADD 1 TO DOMAIN-IDX.
+       IF DOMAIN-IDX > DOMAIN-MAP-COUNT
+       GO TO LOAD-DOMAIN-MAP-END.
+       DISPLAY "Old domain:".
+       ACCEPT DOMAIN-OLD(DOMAIN-IDX).
+       DISPLAY "New domain:".
+       ACCEPT DOMAIN-NEW(DOMAIN-IDX).
+       MOVE 0 TO OLD-LEN(DOMAIN-IDX).
+       INSPECT DOMAIN-OLD(DOMAIN-IDX) TALLYING OLD-LEN(DOMAIN-IDX)
+       FOR CHARACTERS BEFORE INITIAL ' '.
+       MOVE 0 TO NEW-LEN(DOMAIN-IDX).
+       INSPECT DOMAIN-NEW(DOMAIN-IDX) TALLYING NEW-LEN(DOMAIN-IDX)
+       FOR CHARACTERS BEFORE INITIAL ' '.
+       GO TO LOAD-DOMAIN-MAP-LOOP.
+       LOAD-DOMAIN-MAP-END.
+       EXIT.
+
        FRFile.
        IF ovrlap=0
-       OPEN I-O StudentFile.
+       OPEN I-O StudentFile
+       OPEN EXTEND CKPTFILE.
        DISPLAY " ".
        ADD 1 ovrlap GIVING ovrlap.
        PERFORM PutStudentRecord.
@@ -57,7 +131,8 @@
 
        GetStudentRecord.
        DISPLAY "Enter Student Details:".
-       DISPLAY "First Name, Last Name, Department, MailID".
+       DISPLAY "Student Id, First Name, Last Name, Department, MailID".
+       ACCEPT StudentId OF StudentFile.
        ACCEPT sfname.
        ACCEPT slname.
 
@@ -69,27 +144,38 @@
        STRING sname DELIMITED BY SPACES
        INTO sname.
 
+       MOVE 0 TO FULLNAME-CHARS.
+       INSPECT sname TALLYING FULLNAME-CHARS FOR CHARACTERS
+       BEFORE INITIAL SPACE.
+       IF FULLNAME-CHARS > 10
+       DISPLAY "WARNING: Name truncated to fit 10-char field:" sname.
+
        MOVE sname TO StudentName OF StudentFile.
        ACCEPT Department OF StudentFile.
        ACCEPT mailid OF StudentFile.
-       WRITE StudentRec.
+       WRITE StudentRec
+       INVALID KEY
+       DISPLAY "DUPLICATE STUDENTID - RECORD NOT WRITTEN:"
+           StudentId OF StudentFile.
 
        PutStudentRecord.
-       READ StudentFile RECORD AT END GO TO EndOperation.
+       READ StudentFile NEXT RECORD AT END GO TO EndOperation.
        PERFORM IntoAnotherFile.
        GO TO PutStudentRecord.
 
 
        IntoAnotherFile.
+       IF SKIPPING = 1
+       PERFORM CHECK-RESTART-POINT
+       GO TO IntoAnotherFile-END.
        IF I<C
        DISPLAY " ".
        MOVE 0 to len.
        MOVE mailid OF StudentFile TO smail.
 
-
       *String Function - Find and Replace All
-      *String gmail will be replaced by ymail
-      *INSPECT smail REPLACING ALL 'gmail' BY 'ymail'.
+      *Mail domains are rewritten per the DOMAIN-MAP table
+       PERFORM APPLY-DOMAIN-MAP THRU APPLY-DOMAIN-MAP-END.
        MOVE smail TO mailid OF StudentFile.
        MOVE StudentName OF StudentFile TO sname.
        MOVE Department OF StudentFile TO sdept.
@@ -111,44 +197,72 @@
        DISPLAY "Mail ID Length:" len.
        DISPLAY " ".
        ADD 1 I GIVING I.
+       ADD 1 TO CKPT-COUNT.
+       IF CKPT-COUNT >= CKPT-INTERVAL
+       PERFORM WRITE-CHECKPOINT
+       MOVE 0 TO CKPT-COUNT.
+       IntoAnotherFile-END.
+       EXIT.
+
+       CHECK-RESTART-POINT.
+       IF StudentId OF StudentFile = RESTART-ID
+       MOVE 0 TO SKIPPING.
+       EXIT.
+
+       WRITE-CHECKPOINT.
+       MOVE SPACES TO CKPT-REC.
+       STRING "CHECKPOINT STUDENTID=" DELIMITED BY SIZE
+           StudentId OF StudentFile DELIMITED BY SIZE
+           INTO CKPT-REC.
+       WRITE CKPT-REC.
+       EXIT.
 
        EndOperation.
        DISPLAY " ".
        DISPLAY "Total No of Record in File:" N.
        DISPLAY " ".
        CLOSE StudentFile.
+       CLOSE CKPTFILE.
 
        FindReplaceAll.
        DISPLAY " ".
        IF ovrlap=0
        GO TO FRFile.
-       //tocopy
+       END PROGRAM Sequencefile.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. seq1.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       SELECT INFILE ASSIGN TO DISK
+       SELECT INFILE ASSIGN TO WS-INFILE-NAME
        ORGANIZATION IS LINE SEQUENTIAL.
-       SELECT OUTFILE ASSIGN TO DISK
+       SELECT OUTFILE ASSIGN TO WS-OUTFILE-NAME
        ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
 
        FILE SECTION.
        FD INFILE
-       LABEL RECORDS ARE STANDARD
-       VALUE OF FILE-ID IS "TEXT.txt".
+       LABEL RECORDS ARE STANDARD.
        01 INTEXT.
        02 ITEXT PIC X(79).
        FD OUTFILE
-       LABEL RECORDS ARE STANDARD
-       VALUE OF FILE-ID IS "OUTTEXT.txt".
+       LABEL RECORDS ARE STANDARD.
        01 OUTTEXT.
        02 OTEXT PIC X(79).
        WORKING-STORAGE SECTION.
        77 EOF PIC 9 VALUE 0.
+       77 WS-INFILE-NAME PIC X(40).
+       77 WS-OUTFILE-NAME PIC X(40).
        PROCEDURE DIVISION.
        MAIN-PARA.
+       DISPLAY "Enter input file name (DD name or path):".
+       ACCEPT WS-INFILE-NAME.
+       IF WS-INFILE-NAME = SPACES
+       MOVE "TEXT.txt" TO WS-INFILE-NAME.
+       DISPLAY "Enter output file name (DD name or path):".
+       ACCEPT WS-OUTFILE-NAME.
+       IF WS-OUTFILE-NAME = SPACES
+       MOVE "OUTTEXT.txt" TO WS-OUTFILE-NAME.
        OPEN INPUT INFILE.
        OPEN OUTPUT OUTFILE.
        READ INFILE RECORD AT END MOVE 1 TO EOF.
@@ -159,3 +273,4 @@
        X-PARA.
        WRITE OUTTEXT FROM INTEXT.
        READ INFILE RECORD AT END MOVE 1 TO EOF.
+       END PROGRAM seq1.
