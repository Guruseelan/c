@@ -0,0 +1,316 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Reconcile.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT StudentFile ASSIGN TO WS-STUDENT-FILE
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS DYNAMIC
+       RECORD KEY IS StudentId.
+       SELECT STUD1 ASSIGN TO WS-STUD1-FILE
+       ORGANIZATION IS SEQUENTIAL
+       ACCESS MODE IS SEQUENTIAL.
+       SELECT STUD2 ASSIGN TO WS-STUD2-FILE
+       ORGANIZATION IS SEQUENTIAL
+       ACCESS MODE IS SEQUENTIAL.
+       SELECT STUD3 ASSIGN TO WS-STUD3-FILE
+       ORGANIZATION IS SEQUENTIAL
+       ACCESS MODE IS SEQUENTIAL.
+       SELECT STUD4 ASSIGN TO WS-STUD4-FILE
+       ORGANIZATION IS SEQUENTIAL
+       ACCESS MODE IS SEQUENTIAL.
+       SELECT STUD5 ASSIGN TO WS-STUD5-FILE
+       ORGANIZATION IS SEQUENTIAL
+       ACCESS MODE IS SEQUENTIAL.
+       SELECT REPORTFILE ASSIGN TO WS-REPORT-FILE
+       ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD StudentFile
+       LABEL RECORDS ARE STANDARD
+       DATA RECORD IS StudentRec.
+       01 StudentRec.
+       02 StudentId PIC 9(7).
+       02 StudentName.
+       03 Surname PIC X(8).
+       03 Initials PIC XX.
+       02 Department PIC X(5).
+       02 mailid PIC X(30).
+       FD STUD1
+       LABEL RECORDS ARE STANDARD.
+       01 STUD1-REC.
+       02 R-NO1 PIC 99.
+       02 NAME1 PIC X(10).
+       02 ATT1 PIC 999.
+       02 PER1 PIC 999.
+       02 OVERALL1 PIC 999.
+       02 GRADE1 PIC X.
+       FD STUD2
+       LABEL RECORDS ARE STANDARD.
+       01 STUD2-REC.
+       02 R-NO2 PIC 99.
+       02 NAME2 PIC X(10).
+       02 ATT2 PIC 999.
+       02 PER2 PIC 999.
+       02 OVERALL2 PIC 999.
+       02 GRADE2 PIC X.
+       FD STUD3
+       LABEL RECORDS ARE STANDARD.
+       01 STUD3-REC.
+       02 R-NO5 PIC 99.
+       02 NAME5 PIC X(10).
+       02 ATT5 PIC 999.
+       02 PER5 PIC 999.
+       02 OVERALL5 PIC 999.
+       02 GRADE5 PIC X.
+       FD STUD4
+       LABEL RECORDS ARE STANDARD.
+       01 STUD4-REC.
+       02 R-NO6 PIC 99.
+       02 NAME6 PIC X(10).
+       02 ATT6 PIC 999.
+       02 PER6 PIC 999.
+       02 OVERALL6 PIC 999.
+       02 GRADE6 PIC X.
+       FD STUD5
+       LABEL RECORDS ARE STANDARD.
+       01 STUD5-REC.
+       02 R-NO7 PIC 99.
+       02 NAME7 PIC X(10).
+       02 ATT7 PIC 999.
+       02 PER7 PIC 999.
+       02 OVERALL7 PIC 999.
+       02 GRADE7 PIC X.
+       FD REPORTFILE
+       LABEL RECORDS ARE STANDARD.
+       01 REPORT-REC PIC X(80).
+       WORKING-STORAGE SECTION.
+       77 WS-STUDENT-FILE PIC X(40).
+       77 WS-STUD1-FILE PIC X(40).
+       77 WS-STUD2-FILE PIC X(40).
+       77 WS-STUD3-FILE PIC X(40).
+       77 WS-STUD4-FILE PIC X(40).
+       77 WS-STUD5-FILE PIC X(40).
+       77 WS-REPORT-FILE PIC X(40).
+       77 SECTION-COUNT PIC 9 VALUE 2.
+       77 SECTION-IDX PIC 9 VALUE ZERO.
+       77 SECTION-EOF PIC 9 VALUE ZERO.
+       77 CHECK-ROLL PIC 99.
+       01 ROLL-TABLE.
+       02 ROLL-ENTRY PIC 99 OCCURS 500 TIMES.
+       77 ROLL-COUNT PIC 999 VALUE ZERO.
+       77 ROLL-IDX PIC 999 VALUE ZERO.
+       01 MASTER-TABLE.
+       02 MASTER-ENTRY PIC 9(7) OCCURS 500 TIMES.
+       77 MASTER-COUNT PIC 999 VALUE ZERO.
+       77 MASTER-IDX PIC 999 VALUE ZERO.
+       77 MATCH-FOUND PIC 9 VALUE ZERO.
+       77 MISMATCH-COUNT PIC 999 VALUE ZERO.
+       77 REPORT-DETAIL PIC X(80).
+       PROCEDURE DIVISION.
+       Begin.
+       DISPLAY "Enter student master file name (DD name or path):".
+       ACCEPT WS-STUDENT-FILE.
+       IF WS-STUDENT-FILE = SPACES
+       MOVE "TEXT.txt" TO WS-STUDENT-FILE.
+       DISPLAY "Enter section 1 marks file name (DD name or path):".
+       ACCEPT WS-STUD1-FILE.
+       IF WS-STUD1-FILE = SPACES
+       MOVE "STUD1.DAT" TO WS-STUD1-FILE.
+       DISPLAY "Enter section 2 marks file name (DD name or path):".
+       ACCEPT WS-STUD2-FILE.
+       IF WS-STUD2-FILE = SPACES
+       MOVE "STUD2.DAT" TO WS-STUD2-FILE.
+       VALIDATE-SECTION-COUNT.
+       DISPLAY "Enter number of section files to check (2-5):".
+       ACCEPT SECTION-COUNT.
+       IF SECTION-COUNT < 2 OR SECTION-COUNT > 5
+       DISPLAY "INVALID COUNT - MUST BE 2-5, RE-ENTER"
+       GO TO VALIDATE-SECTION-COUNT.
+       IF SECTION-COUNT > 2
+       DISPLAY "Enter section 3 marks file name (DD name or path):"
+       ACCEPT WS-STUD3-FILE
+       IF WS-STUD3-FILE = SPACES
+       MOVE "STUD3.DAT" TO WS-STUD3-FILE.
+       IF SECTION-COUNT > 3
+       DISPLAY "Enter section 4 marks file name (DD name or path):"
+       ACCEPT WS-STUD4-FILE
+       IF WS-STUD4-FILE = SPACES
+       MOVE "STUD4.DAT" TO WS-STUD4-FILE.
+       IF SECTION-COUNT > 4
+       DISPLAY "Enter section 5 marks file name (DD name or path):"
+       ACCEPT WS-STUD5-FILE
+       IF WS-STUD5-FILE = SPACES
+       MOVE "STUD5.DAT" TO WS-STUD5-FILE.
+       DISPLAY "Enter reconciliation report file name (DD or path):".
+       ACCEPT WS-REPORT-FILE.
+       IF WS-REPORT-FILE = SPACES
+       MOVE "RECON.LST" TO WS-REPORT-FILE.
+       PERFORM LOAD-ROLL-NUMBERS.
+       PERFORM LOAD-STUDENT-IDS.
+       OPEN OUTPUT REPORTFILE.
+       MOVE 0 TO MISMATCH-COUNT.
+       PERFORM CHECK-ROLLS-AGAINST-MASTER.
+       PERFORM CHECK-MASTER-AGAINST-ROLLS.
+       PERFORM WRITE-RECON-SUMMARY.
+       CLOSE REPORTFILE.
+       DISPLAY "Reconciliation complete - mismatches:" MISMATCH-COUNT.
+       STOP RUN.
+
+       LOAD-ROLL-NUMBERS.
+       MOVE 0 TO ROLL-COUNT.
+       MOVE 1 TO SECTION-IDX.
+       PERFORM LOAD-SECTION-ROLLS THRU LOAD-SECTION-ROLLS-DONE
+       UNTIL SECTION-IDX > SECTION-COUNT.
+       EXIT.
+
+       LOAD-SECTION-ROLLS.
+       PERFORM OPEN-SECTION-INPUT.
+       LOAD-SECTION-ROLLS-READ.
+       PERFORM READ-SECTION-REC.
+       IF SECTION-EOF = 1
+       GO TO LOAD-SECTION-ROLLS-DONE.
+       IF ROLL-COUNT >= 500
+       DISPLAY "ROLL TABLE FULL - SKIPPING REMAINING ROLL NUMBERS"
+       GO TO LOAD-SECTION-ROLLS-DONE.
+       ADD 1 TO ROLL-COUNT.
+       MOVE CHECK-ROLL TO ROLL-ENTRY(ROLL-COUNT).
+       GO TO LOAD-SECTION-ROLLS-READ.
+       LOAD-SECTION-ROLLS-DONE.
+       PERFORM CLOSE-SECTION-INPUT.
+       ADD 1 TO SECTION-IDX.
+
+       OPEN-SECTION-INPUT.
+       IF SECTION-IDX = 1
+       OPEN INPUT STUD1
+       ELSE IF SECTION-IDX = 2
+       OPEN INPUT STUD2
+       ELSE IF SECTION-IDX = 3
+       OPEN INPUT STUD3
+       ELSE IF SECTION-IDX = 4
+       OPEN INPUT STUD4
+       ELSE
+       OPEN INPUT STUD5.
+
+       CLOSE-SECTION-INPUT.
+       IF SECTION-IDX = 1
+       CLOSE STUD1
+       ELSE IF SECTION-IDX = 2
+       CLOSE STUD2
+       ELSE IF SECTION-IDX = 3
+       CLOSE STUD3
+       ELSE IF SECTION-IDX = 4
+       CLOSE STUD4
+       ELSE
+       CLOSE STUD5.
+
+       READ-SECTION-REC.
+       MOVE 0 TO SECTION-EOF.
+       IF SECTION-IDX = 1
+       READ STUD1 AT END MOVE 1 TO SECTION-EOF
+       NOT AT END MOVE R-NO1 TO CHECK-ROLL
+       ELSE IF SECTION-IDX = 2
+       READ STUD2 AT END MOVE 1 TO SECTION-EOF
+       NOT AT END MOVE R-NO2 TO CHECK-ROLL
+       ELSE IF SECTION-IDX = 3
+       READ STUD3 AT END MOVE 1 TO SECTION-EOF
+       NOT AT END MOVE R-NO5 TO CHECK-ROLL
+       ELSE IF SECTION-IDX = 4
+       READ STUD4 AT END MOVE 1 TO SECTION-EOF
+       NOT AT END MOVE R-NO6 TO CHECK-ROLL
+       ELSE
+       READ STUD5 AT END MOVE 1 TO SECTION-EOF
+       NOT AT END MOVE R-NO7 TO CHECK-ROLL.
+
+       LOAD-STUDENT-IDS.
+       MOVE 0 TO MASTER-COUNT.
+       OPEN INPUT StudentFile.
+       LOAD-STUDENT-IDS-READ.
+       READ StudentFile NEXT RECORD AT END
+           GO TO LOAD-STUDENT-IDS-DONE.
+       IF MASTER-COUNT >= 500
+       DISPLAY "MASTER TABLE FULL - SKIPPING REMAINING STUDENT IDS"
+       GO TO LOAD-STUDENT-IDS-DONE.
+       ADD 1 TO MASTER-COUNT.
+       MOVE StudentId OF StudentFile TO MASTER-ENTRY(MASTER-COUNT).
+       GO TO LOAD-STUDENT-IDS-READ.
+       LOAD-STUDENT-IDS-DONE.
+       CLOSE StudentFile.
+       EXIT.
+
+       CHECK-ROLLS-AGAINST-MASTER.
+       MOVE 0 TO ROLL-IDX.
+       CHECK-ROLLS-AGAINST-MASTER-LOOP.
+       ADD 1 TO ROLL-IDX.
+       IF ROLL-IDX > ROLL-COUNT
+       GO TO CHECK-ROLLS-AGAINST-MASTER-END.
+       PERFORM FIND-ROLL-IN-MASTER THRU FIND-ROLL-IN-MASTER-END.
+       IF MATCH-FOUND = 0
+       MOVE SPACES TO REPORT-DETAIL
+       STRING "ROLL NO " DELIMITED BY SIZE
+           ROLL-ENTRY(ROLL-IDX) DELIMITED BY SIZE
+           " IN MARKS FILES - NO MATCHING STUDENTID IN MASTER"
+           DELIMITED BY SIZE
+           INTO REPORT-DETAIL
+       WRITE REPORT-REC FROM REPORT-DETAIL
+       ADD 1 TO MISMATCH-COUNT.
+       GO TO CHECK-ROLLS-AGAINST-MASTER-LOOP.
+       CHECK-ROLLS-AGAINST-MASTER-END.
+       EXIT.
+
+       FIND-ROLL-IN-MASTER.
+       MOVE 0 TO MATCH-FOUND.
+       MOVE 0 TO MASTER-IDX.
+       FIND-ROLL-IN-MASTER-LOOP.
+       ADD 1 TO MASTER-IDX.
+       IF MASTER-IDX > MASTER-COUNT
+       GO TO FIND-ROLL-IN-MASTER-END.
+       IF MASTER-ENTRY(MASTER-IDX) = ROLL-ENTRY(ROLL-IDX)
+       MOVE 1 TO MATCH-FOUND
+       GO TO FIND-ROLL-IN-MASTER-END.
+       GO TO FIND-ROLL-IN-MASTER-LOOP.
+       FIND-ROLL-IN-MASTER-END.
+       EXIT.
+
+       CHECK-MASTER-AGAINST-ROLLS.
+       MOVE 0 TO MASTER-IDX.
+       CHECK-MASTER-AGAINST-ROLLS-LOOP.
+       ADD 1 TO MASTER-IDX.
+       IF MASTER-IDX > MASTER-COUNT
+       GO TO CHECK-MASTER-AGAINST-ROLLS-END.
+       PERFORM FIND-MASTER-IN-ROLLS THRU FIND-MASTER-IN-ROLLS-END.
+       IF MATCH-FOUND = 0
+       MOVE SPACES TO REPORT-DETAIL
+       STRING "STUDENTID " DELIMITED BY SIZE
+           MASTER-ENTRY(MASTER-IDX) DELIMITED BY SIZE
+           " IN MASTER - NO MATCHING ROLL NO IN MARKS FILES"
+           DELIMITED BY SIZE
+           INTO REPORT-DETAIL
+       WRITE REPORT-REC FROM REPORT-DETAIL
+       ADD 1 TO MISMATCH-COUNT.
+       GO TO CHECK-MASTER-AGAINST-ROLLS-LOOP.
+       CHECK-MASTER-AGAINST-ROLLS-END.
+       EXIT.
+
+       FIND-MASTER-IN-ROLLS.
+       MOVE 0 TO MATCH-FOUND.
+       MOVE 0 TO ROLL-IDX.
+       FIND-MASTER-IN-ROLLS-LOOP.
+       ADD 1 TO ROLL-IDX.
+       IF ROLL-IDX > ROLL-COUNT
+       GO TO FIND-MASTER-IN-ROLLS-END.
+       IF ROLL-ENTRY(ROLL-IDX) = MASTER-ENTRY(MASTER-IDX)
+       MOVE 1 TO MATCH-FOUND
+       GO TO FIND-MASTER-IN-ROLLS-END.
+       GO TO FIND-MASTER-IN-ROLLS-LOOP.
+       FIND-MASTER-IN-ROLLS-END.
+       EXIT.
+
+       WRITE-RECON-SUMMARY.
+       MOVE SPACES TO REPORT-DETAIL.
+       WRITE REPORT-REC FROM REPORT-DETAIL.
+       STRING "TOTAL MISMATCHES: " DELIMITED BY SIZE
+           MISMATCH-COUNT DELIMITED BY SIZE
+           INTO REPORT-DETAIL.
+       WRITE REPORT-REC FROM REPORT-DETAIL.
+       EXIT.
