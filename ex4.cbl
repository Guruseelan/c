@@ -3,14 +3,15 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       SELECT StudentFile ASSIGN TO DISK
+       SELECT StudentFile ASSIGN TO WS-STUDENT-FILE
        ORGANIZATION IS RELATIVE.
+       SELECT RULESFILE ASSIGN TO WS-RULES-FILE
+       ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
            FILE SECTION.
        FD StudentFile
        LABEL RECORDS ARE STANDARD
-       DATA RECORD IS StudentRec
-       VALUE OF FILE-ID IS "TEST1.txt".
+       DATA RECORD IS StudentRec.
        01 StudentRec.
        02 StudentId PIC 9(7).
        02 StudentName.
@@ -19,6 +20,12 @@
        02 Department PIC X(5).
        02 mailid PIC X(30).
        02 mailid2 PIC X(30).
+       FD RULESFILE
+       LABEL RECORDS ARE STANDARD.
+       01 RULE-REC.
+       02 RULE-OLD PIC X.
+       02 FILLER PIC X.
+       02 RULE-NEW PIC X.
        WORKING-STORAGE SECTION.
        77 N PIC 99.
        77 C PIC 99 VALUE ZERO.
@@ -35,12 +42,42 @@
        77 ovrlap PIC 9 VALUE ZERO.
        77 uname PIC X(30).
        77 len PIC 99 VALUE ZEROS.
-       01 st PIC X(1).
-       01 en PIC X(1).
+       01 SID-TABLE.
+       02 SID-ENTRY PIC 9(7) OCCURS 500 TIMES.
+       77 SID-COUNT PIC 9(3) VALUE ZERO.
+       77 SID-DUP PIC 9 VALUE ZERO.
+       77 SID-IDX PIC 9(3) VALUE ZERO.
+       01 DOMAIN-MAP.
+       02 DOMAIN-MAP-ROW OCCURS 10 TIMES.
+       03 DOMAIN-OLD PIC X(15).
+       03 OLD-LEN PIC 99.
+       03 DOMAIN-NEW PIC X(15).
+       03 NEW-LEN PIC 99.
+       77 DOMAIN-MAP-COUNT PIC 9(2) VALUE ZERO.
+       77 DOMAIN-IDX PIC 9(2) VALUE ZERO.
+       77 WS-STUDENT-FILE PIC X(40).
+       77 NAME-LEN PIC 9(4) VALUE ZERO.
+       77 WS-RULES-FILE PIC X(40).
+       01 RULE-TABLE.
+       02 RULE-ENTRY OCCURS 50 TIMES.
+       03 RULE-OLD-CHAR PIC X.
+       03 RULE-NEW-CHAR PIC X.
+       77 RULE-COUNT PIC 99 VALUE ZERO.
+       77 RULE-IDX PIC 99 VALUE ZERO.
 
        PROCEDURE DIVISION.
 
        Begin.
+       DISPLAY "Enter student master file name (DD name or path):".
+       ACCEPT WS-STUDENT-FILE.
+       IF WS-STUDENT-FILE = SPACES
+       MOVE "TEST1.txt" TO WS-STUDENT-FILE.
+       DISPLAY "Enter find/replace rules file name (DD name or path):".
+       ACCEPT WS-RULES-FILE.
+       IF WS-RULES-FILE = SPACES
+       MOVE "RULES.DAT" TO WS-RULES-FILE.
+       PERFORM LOAD-RULES THRU LOAD-RULES-END.
+       PERFORM LOAD-DOMAIN-MAP THRU LOAD-DOMAIN-MAP-END.
        DISPLAY "Enter total number of records in first file:".
        ACCEPT N.
        OPEN OUTPUT StudentFile.
@@ -58,9 +95,13 @@
 
        GetStudentRecord.
        DISPLAY "Enter student details:".
-       DISPLAY "first name,last name,department,mailid".
+       DISPLAY "Student Id,first name,last name,department,mailid".
+       PERFORM VALIDATE-STUDENT-ID.
        ACCEPT sfname.
        ACCEPT slname.
+       IF sfname(8:1) NOT = SPACE OR slname(8:1) NOT = SPACE
+       DISPLAY "WARNING: Name truncated to fit 8-char input field:"
+           sfname " " slname.
 
        STRING sfname DELIMITED BY SPACES
        ' 'DELIMITED BY SIZE
@@ -68,12 +109,51 @@
        STRING sname DELIMITED BY SPACES
        INTO sname.
 
+       MOVE 0 TO NAME-LEN.
+       INSPECT sname TALLYING NAME-LEN FOR CHARACTERS
+       BEFORE INITIAL SPACE.
+       IF NAME-LEN > 10
+       DISPLAY "WARNING: Name truncated to fit 10-char field:" sname.
+
        MOVE sname TO StudentName OF StudentFile.
        ACCEPT Department OF StudentFile.
        ACCEPT mailid OF StudentFile.
        WRITE StudentRec.
        MOVE mailid to cop.
 
+       VALIDATE-STUDENT-ID.
+       DISPLAY "Enter Student Id (1-9999999):".
+       ACCEPT StudentId OF StudentFile.
+       IF StudentId OF StudentFile IS NOT NUMERIC
+       DISPLAY "Invalid Student Id - must be numeric, re-enter"
+       GO TO VALIDATE-STUDENT-ID.
+       IF StudentId OF StudentFile = ZERO
+       DISPLAY "Invalid Student Id - must be > zero, re-enter"
+       GO TO VALIDATE-STUDENT-ID.
+       PERFORM CHECK-DUP-ID THRU CHECK-DUP-ID-END.
+       IF SID-DUP = 1
+       DISPLAY "Duplicate Student Id - already used, re-enter"
+       GO TO VALIDATE-STUDENT-ID.
+       IF SID-COUNT >= 500
+       DISPLAY "SID TABLE FULL - CANNOT TRACK MORE STUDENT IDS"
+       ELSE
+       ADD 1 TO SID-COUNT
+       MOVE StudentId OF StudentFile TO SID-ENTRY(SID-COUNT).
+
+       CHECK-DUP-ID.
+       MOVE 0 TO SID-DUP.
+       MOVE 0 TO SID-IDX.
+       CHECK-DUP-ID-LOOP.
+       ADD 1 TO SID-IDX.
+       IF SID-IDX > SID-COUNT
+       GO TO CHECK-DUP-ID-END.
+       IF SID-ENTRY(SID-IDX) = StudentId OF StudentFile
+       MOVE 1 TO SID-DUP
+       GO TO CHECK-DUP-ID-END.
+       GO TO CHECK-DUP-ID-LOOP.
+       CHECK-DUP-ID-END.
+       EXIT.
+
        PutStudentRecord.
        READ StudentFile RECORD AT END GO TO EndOperation.
        PERFORM IntoAnotherFile.
@@ -86,7 +166,7 @@
 
        MOVE mailid OF StudentFile TO smail.
 
-       INSPECT smail REPLACING ALL 'gmail' BY 'ymail'.
+       PERFORM APPLY-DOMAIN-MAP THRU APPLY-DOMAIN-MAP-END.
        MOVE smail TO mailid OF StudentFile.
        MOVE StudentName OF StudentFile TO sname.
        MOVE Department OF StudentFile TO sdept.
@@ -105,10 +185,8 @@
        DISPLAY "Mail ID Length :" len.
        DISPLAY "Copied MAilid :" cop.
        DISPLAY "repalced mailid string values".
-       ACCEPT st.
-       ACCEPT en.
        DISPLAY "OLD STRING BEFORE REPLACING:" mailid.
-       INSPECT mailid REPLACING ALL st BY en.
+       PERFORM APPLY-RULES THRU APPLY-RULES-END.
        DISPLAY "NEW STRING AFTER REPLACING :"mailid.
 
        DISPLAY " ".
@@ -124,3 +202,69 @@
        DISPLAY " ".
        IF ovrlap=0
        GO TO FRFile.
+
+       LOAD-RULES.
+       MOVE 0 TO RULE-COUNT.
+       OPEN INPUT RULESFILE.
+       LOAD-RULES-LOOP.
+       READ RULESFILE AT END GO TO LOAD-RULES-END.
+       IF RULE-COUNT >= 50
+       DISPLAY "RULE TABLE FULL - SKIPPING REMAINING RULES"
+       GO TO LOAD-RULES-LOOP.
+       ADD 1 TO RULE-COUNT.
+       MOVE RULE-OLD TO RULE-OLD-CHAR(RULE-COUNT).
+       MOVE RULE-NEW TO RULE-NEW-CHAR(RULE-COUNT).
+       GO TO LOAD-RULES-LOOP.
+       LOAD-RULES-END.
+       CLOSE RULESFILE.
+       EXIT.
+
+       LOAD-DOMAIN-MAP.
+       DISPLAY "Enter number of mail domain mappings (0-10):".
+       ACCEPT DOMAIN-MAP-COUNT.
+       IF DOMAIN-MAP-COUNT > 10
+       DISPLAY "INVALID COUNT - MAX IS 10, RE-ENTER:"
+       GO TO LOAD-DOMAIN-MAP.
+       MOVE 0 TO DOMAIN-IDX.
+       LOAD-DOMAIN-MAP-LOOP.
+       ADD 1 TO DOMAIN-IDX.
+       IF DOMAIN-IDX > DOMAIN-MAP-COUNT
+       GO TO LOAD-DOMAIN-MAP-END.
+       DISPLAY "Old domain:".
+       ACCEPT DOMAIN-OLD(DOMAIN-IDX).
+       DISPLAY "New domain:".
+       ACCEPT DOMAIN-NEW(DOMAIN-IDX).
+       MOVE 0 TO OLD-LEN(DOMAIN-IDX).
+       INSPECT DOMAIN-OLD(DOMAIN-IDX) TALLYING OLD-LEN(DOMAIN-IDX)
+       FOR CHARACTERS BEFORE INITIAL ' '.
+       MOVE 0 TO NEW-LEN(DOMAIN-IDX).
+       INSPECT DOMAIN-NEW(DOMAIN-IDX) TALLYING NEW-LEN(DOMAIN-IDX)
+       FOR CHARACTERS BEFORE INITIAL ' '.
+       GO TO LOAD-DOMAIN-MAP-LOOP.
+       LOAD-DOMAIN-MAP-END.
+       EXIT.
+
+       APPLY-DOMAIN-MAP.
+       MOVE 0 TO DOMAIN-IDX.
+       APPLY-DOMAIN-MAP-LOOP.
+       ADD 1 TO DOMAIN-IDX.
+       IF DOMAIN-IDX > DOMAIN-MAP-COUNT
+       GO TO APPLY-DOMAIN-MAP-END.
+       INSPECT smail REPLACING ALL
+           DOMAIN-OLD(DOMAIN-IDX)(1:OLD-LEN(DOMAIN-IDX))
+           BY DOMAIN-NEW(DOMAIN-IDX)(1:NEW-LEN(DOMAIN-IDX)).
+       GO TO APPLY-DOMAIN-MAP-LOOP.
+       APPLY-DOMAIN-MAP-END.
+       EXIT.
+
+       APPLY-RULES.
+       MOVE 0 TO RULE-IDX.
+       APPLY-RULES-LOOP.
+       ADD 1 TO RULE-IDX.
+       IF RULE-IDX > RULE-COUNT
+       GO TO APPLY-RULES-END.
+       INSPECT mailid REPLACING ALL
+           RULE-OLD-CHAR(RULE-IDX) BY RULE-NEW-CHAR(RULE-IDX).
+       GO TO APPLY-RULES-LOOP.
+       APPLY-RULES-END.
+       EXIT.
