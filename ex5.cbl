@@ -3,12 +3,18 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       SELECT EMP1 ASSIGN TO DISK.
+       SELECT EMP1 ASSIGN TO WS-EMP1-FILE
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS DYNAMIC
+       RECORD KEY IS IDNO.
+       SELECT YTDLOG ASSIGN TO WS-YTDLOG-FILE
+       ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT AUDITLOG ASSIGN TO WS-AUDITLOG-FILE
+       ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD EMP1
        LABEL RECORDS ARE STANDARD
-       VALUE OF FILE-ID IS "REC"
        DATA RECORD IS DT.
        01 DT.
        02 NAM PIC A(20).
@@ -17,8 +23,16 @@
        02 DA PIC 9(6)V99.
        02 HRA PIC 9(6)V99.
        02 PFI PIC 9(6)V99.
+       02 TAX PIC 9(6)V99.
        02 GPAY PIC 9(6)V99.
        02 NPAY PIC 9(6)V99.
+       02 PAY-PERIOD PIC X(6).
+       FD YTDLOG
+       LABEL RECORDS ARE STANDARD.
+       01 YTD-REC PIC X(80).
+       FD AUDITLOG
+       LABEL RECORDS ARE STANDARD.
+       01 AUDIT-REC PIC X(100).
        WORKING-STORAGE SECTION.
        77 N PIC 9(6).
        77 GP PIC ZZZZ99.99.
@@ -28,7 +42,68 @@
        77 CHI PIC 9.
        77 CHOICE PIC 99.
        77 R1 PIC 99.
+       77 TGPAY PIC 9(9)V99 VALUE ZERO.
+       77 TPFI PIC 9(9)V99 VALUE ZERO.
+       77 TNPAY PIC 9(9)V99 VALUE ZERO.
+       77 TOT-DISP PIC Z(8)9.99.
+       77 WS-EMP1-FILE PIC X(40).
+       77 DUP-COUNT PIC 99 VALUE ZERO.
+       77 WS-YTDLOG-FILE PIC X(40).
+       01 YTD-LOG-DETAIL.
+       02 YTD-LOG-IDNO PIC X(20).
+       02 FILLER PIC X VALUE SPACE.
+       02 YTD-LOG-NAM PIC A(20).
+       02 FILLER PIC X VALUE SPACE.
+       02 YTD-LOG-PERIOD PIC X(6).
+       02 FILLER PIC X VALUE SPACE.
+       02 YTD-LOG-GPAY PIC 9(6)V99.
+       02 FILLER PIC X VALUE SPACE.
+       02 YTD-LOG-NPAY PIC 9(6)V99.
+       02 FILLER PIC X VALUE SPACE.
+       02 YTD-LOG-PFI PIC 9(6)V99.
+       01 YTD-TABLE.
+       02 YTD-ENTRY OCCURS 500 TIMES.
+       03 YTD-IDNO PIC X(20).
+       03 YTD-NAM PIC A(20).
+       03 YTD-TGPAY PIC 9(9)V99.
+       03 YTD-TNPAY PIC 9(9)V99.
+       03 YTD-TPFI PIC 9(9)V99.
+       77 YTD-COUNT PIC 999 VALUE ZERO.
+       77 YTD-IDX PIC 999 VALUE ZERO.
+       77 YTD-FOUND PIC 9 VALUE ZERO.
+       77 WS-AUDITLOG-FILE PIC X(40).
+       77 AUDIT-DATE PIC 9(8).
+       77 AUDIT-TIME PIC 9(8).
+       01 AUDIT-DETAIL.
+       02 AUDIT-IDNO PIC X(20).
+       02 FILLER PIC X VALUE SPACE.
+       02 AUDIT-OLD-NAM PIC A(20).
+       02 FILLER PIC X VALUE SPACE.
+       02 AUDIT-NEW-NAM PIC A(20).
+       02 FILLER PIC X VALUE SPACE.
+       02 AUDIT-OLD-BPAY PIC 9(6).
+       02 FILLER PIC X VALUE SPACE.
+       02 AUDIT-NEW-BPAY PIC 9(6).
+       02 FILLER PIC X VALUE SPACE.
+       02 AUDIT-DATE-OUT PIC 9(8).
+       02 FILLER PIC X VALUE SPACE.
+       02 AUDIT-TIME-OUT PIC 9(8).
+       77 OLD-NAM PIC A(20).
+       77 OLD-BPAY PIC 9(6).
        PROCEDURE DIVISION.
+       START-HHH.
+       DISPLAY "ENTER EMPLOYEE FILE NAME (DD NAME OR PATH):".
+       ACCEPT WS-EMP1-FILE.
+       IF WS-EMP1-FILE = SPACES
+       MOVE "REC" TO WS-EMP1-FILE.
+       DISPLAY "ENTER YTD LOG FILE NAME (DD NAME OR PATH):".
+       ACCEPT WS-YTDLOG-FILE.
+       IF WS-YTDLOG-FILE = SPACES
+       MOVE "YTDLOG.DAT" TO WS-YTDLOG-FILE.
+       DISPLAY "ENTER AUDIT LOG FILE NAME (DD NAME OR PATH):".
+       ACCEPT WS-AUDITLOG-FILE.
+       IF WS-AUDITLOG-FILE = SPACES
+       MOVE "AUDIT.LOG" TO WS-AUDITLOG-FILE.
        P1.
        DISPLAY "CHOICE BOARD".
        DISPLAY "1.CREATE".
@@ -36,6 +111,8 @@
        DISPLAY "3.UPDATE".
        DISPLAY "4.SHOW".
        DISPLAY "5.EXIT".
+       DISPLAY "6.DELETE".
+       DISPLAY "7.YTD SUMMARY".
        DISPLAY "ENTER YOUR CHOICE".
        ACCEPT CHI.
        IF CHI=1
@@ -48,15 +125,24 @@
        MOVE 0 TO R1
        PERFORM P5
        ELSE IF CHI=5
-       STOP RUN.
+       STOP RUN
+       ELSE IF CHI=6
+       PERFORM P6
+       ELSE IF CHI=7
+       PERFORM P7 THRU P7A.
        GO TO P1.
        P2.
        DISPLAY "ENTER NO OF RECORDS".
        DISPLAY "HOW MANY RECORDS".
        ACCEPT N.
+       MOVE ZERO TO DUP-COUNT.
        OPEN OUTPUT EMP1.
+       OPEN EXTEND YTDLOG.
        PERFORM P2A THRU P2B N TIMES.
        CLOSE EMP1.
+       CLOSE YTDLOG.
+       IF DUP-COUNT > 0
+       DISPLAY "DUPLICATE IDNOS REJECTED:" DUP-COUNT.
        P2A.
        DISPLAY "EMPLOYEE NAME"
        ACCEPT NAM.
@@ -64,49 +150,113 @@
        ACCEPT IDNO.
        DISPLAY "BASIC PAY".
        ACCEPT BPAY.
-       COMPUTE DA=25/100*BPAY.
-       COMPUTE HRA=15/100*BPAY.
-       COMPUTE GPAY=BPAY+DA+HRA.
-       COMPUTE PFI=2/100*BPAY.
-       COMPUTE NPAY = GPAY - PFI.
-       MOVE GPAY TO GP.
-       MOVE NPAY TO NP.
+       DISPLAY "PAY PERIOD (YYYYMM)".
+       ACCEPT PAY-PERIOD.
+       PERFORM P-CALC.
        P2B.
-       WRITE DT.
+       WRITE DT
+       INVALID KEY
+       DISPLAY "DUPLICATE IDNO - RECORD NOT WRITTEN:" IDNO
+       ADD 1 TO DUP-COUNT
+       NOT INVALID KEY
+       PERFORM WRITE-YTD-LOG.
        P3.
        DISPLAY "ENTER NO. OF RECORDS".
        DISPLAY "HOW MANY RECORDS".
        ACCEPT N.
+       MOVE ZERO TO DUP-COUNT.
        OPEN EXTEND EMP1.
+       OPEN EXTEND YTDLOG.
        PERFORM P2A THRU P2B N TIMES.
        CLOSE EMP1.
+       CLOSE YTDLOG.
+       IF DUP-COUNT > 0
+       DISPLAY "DUPLICATE IDNOS REJECTED:" DUP-COUNT.
+       P-CALC.
+       COMPUTE DA=25/100*BPAY.
+       COMPUTE HRA=15/100*BPAY.
+       COMPUTE GPAY=BPAY+DA+HRA.
+       COMPUTE PFI=2/100*BPAY.
+       PERFORM P-TAX.
+       COMPUTE NPAY = GPAY - PFI - TAX.
+       MOVE GPAY TO GP.
+       MOVE NPAY TO NP.
+       P-TAX.
+       IF GPAY NOT > 20000
+       MOVE ZERO TO TAX
+       ELSE IF GPAY NOT > 50000
+       COMPUTE TAX = (GPAY - 20000) * 5 / 100
+       ELSE IF GPAY NOT > 100000
+       COMPUTE TAX = 1500 + (GPAY - 50000) * 10 / 100
+       ELSE
+       COMPUTE TAX = 6500 + (GPAY - 100000) * 20 / 100.
+       WRITE-YTD-LOG.
+       MOVE SPACES TO YTD-LOG-DETAIL.
+       MOVE IDNO TO YTD-LOG-IDNO.
+       MOVE NAM TO YTD-LOG-NAM.
+       MOVE PAY-PERIOD TO YTD-LOG-PERIOD.
+       MOVE GPAY TO YTD-LOG-GPAY.
+       MOVE NPAY TO YTD-LOG-NPAY.
+       MOVE PFI TO YTD-LOG-PFI.
+       WRITE YTD-REC FROM YTD-LOG-DETAIL.
+       WRITE-AUDIT-LOG.
+       MOVE SPACES TO AUDIT-DETAIL.
+       MOVE IDNO TO AUDIT-IDNO.
+       MOVE OLD-NAM TO AUDIT-OLD-NAM.
+       MOVE NAM TO AUDIT-NEW-NAM.
+       MOVE OLD-BPAY TO AUDIT-OLD-BPAY.
+       MOVE BPAY TO AUDIT-NEW-BPAY.
+       ACCEPT AUDIT-DATE FROM DATE YYYYMMDD.
+       ACCEPT AUDIT-TIME FROM TIME.
+       MOVE AUDIT-DATE TO AUDIT-DATE-OUT.
+       MOVE AUDIT-TIME TO AUDIT-TIME-OUT.
+       WRITE AUDIT-REC FROM AUDIT-DETAIL.
        P4.
        DISPLAY "EMPLOYEE NUMBER TO UPDATE".
        ACCEPT NOI.
        DISPLAY "UPDATING A FILE".
        OPEN I-O EMP1.
-       PERFORM P4A.
+       OPEN EXTEND YTDLOG.
+       OPEN EXTEND AUDITLOG.
+       MOVE NOI TO IDNO.
+       READ EMP1 RECORD KEY IS IDNO
+       INVALID KEY DISPLAY "NOT FOUND"
+       NOT INVALID KEY PERFORM P4A.
+       CLOSE EMP1.
+       CLOSE YTDLOG.
+       CLOSE AUDITLOG.
        P4A.
-       READ EMP1 RECORD AT END DISPLAY "NOT FOUND";
-
-       CLOSE EMP1 GO TO P1.
-       IF NOI=IDNO
-       DISPLAY "FOUND"
-       PERFORM P2A
-       REWRITE DT
-       CLOSE EMP1
-       GO TO P1.
-       GO TO P4A.
+       DISPLAY "FOUND".
+       MOVE NAM TO OLD-NAM.
+       MOVE BPAY TO OLD-BPAY.
+       DISPLAY "EMPLOYEE NAME".
+       ACCEPT NAM.
+       DISPLAY "BASIC PAY".
+       ACCEPT BPAY.
+       DISPLAY "PAY PERIOD (YYYYMM)".
+       ACCEPT PAY-PERIOD.
+       PERFORM P-CALC.
+       REWRITE DT.
+       PERFORM WRITE-YTD-LOG.
+       PERFORM WRITE-AUDIT-LOG.
        P5.
        DISPLAY "DISPLAYING FILE".
+       MOVE ZERO TO TGPAY.
+       MOVE ZERO TO TPFI.
+       MOVE ZERO TO TNPAY.
+       MOVE ZERO TO R1.
        OPEN INPUT EMP1.
        PERFORM P5A.
        P5A.
        DISPLAY "****************************".
        DISPLAY "BP DA HRA PF GP NP".
        DISPLAY "----------------------------".
-       READ EMP1 RECORD AT END CLOSE EMP1 GO TO P1.
+       READ EMP1 NEXT RECORD AT END
+       PERFORM P5-TOTALS CLOSE EMP1 GO TO P1.
        ADD 1 TO R1.
+       ADD GPAY TO TGPAY.
+       ADD PFI TO TPFI.
+       ADD NPAY TO TNPAY.
        DISPLAY "NAME:" NAM.
        DISPLAY "RECORD NO:" IDNO.
        MOVE BPAY TO Z.
@@ -117,8 +267,88 @@
        DISPLAY "HOUSE RENT ALLOWANCE:" Z.
        MOVE PFI TO Z.
        DISPLAY "PROVIDENT FUND:" Z.
+       MOVE TAX TO Z.
+       DISPLAY "INCOME TAX:" Z.
        DISPLAY "GROSS PAY:" GP.
        DISPLAY "NET PAY" NP.
        DISPLAY "PLEASE ENTER TO CONTINUE...".
        ACCEPT CHOICE.
        GO TO P5A.
+       P5-TOTALS.
+       DISPLAY "****************************".
+       DISPLAY "PAYROLL REGISTER TOTALS".
+       DISPLAY "NO OF EMPLOYEES:" R1.
+       MOVE TGPAY TO TOT-DISP.
+       DISPLAY "TOTAL GROSS PAY:" TOT-DISP.
+       MOVE TPFI TO TOT-DISP.
+       DISPLAY "TOTAL PF DEDUCTED:" TOT-DISP.
+       MOVE TNPAY TO TOT-DISP.
+       DISPLAY "TOTAL NET PAY:" TOT-DISP.
+       P6.
+       DISPLAY "EMPLOYEE NUMBER TO DELETE".
+       ACCEPT NOI.
+       OPEN I-O EMP1.
+       MOVE NOI TO IDNO.
+       READ EMP1 RECORD KEY IS IDNO
+       INVALID KEY DISPLAY "NOT FOUND"
+       NOT INVALID KEY
+           DELETE EMP1 RECORD
+           DISPLAY "RECORD DELETED FOR:" NOI.
+       CLOSE EMP1.
+       GO TO P1.
+
+       P7.
+       DISPLAY "YEAR-TO-DATE PAYROLL SUMMARY".
+       MOVE ZERO TO YTD-COUNT.
+       OPEN INPUT YTDLOG.
+       P7A.
+       READ YTDLOG RECORD INTO YTD-LOG-DETAIL
+       AT END CLOSE YTDLOG GO TO P7-REPORT.
+       PERFORM P7-ACCUMULATE THRU P7-FIND-END.
+       GO TO P7A.
+       P7-ACCUMULATE.
+       MOVE 0 TO YTD-FOUND.
+       MOVE 0 TO YTD-IDX.
+       P7-FIND-LOOP.
+       ADD 1 TO YTD-IDX.
+       IF YTD-IDX > YTD-COUNT
+       GO TO P7-FIND-END.
+       IF YTD-IDNO(YTD-IDX) = YTD-LOG-IDNO
+       MOVE 1 TO YTD-FOUND
+       GO TO P7-FIND-END.
+       GO TO P7-FIND-LOOP.
+       P7-FIND-END.
+       IF YTD-FOUND = 0
+       IF YTD-COUNT >= 500
+       DISPLAY "YTD TABLE FULL - SKIPPING EMPLOYEE:" YTD-LOG-IDNO
+       GO TO P7A
+       ELSE
+       ADD 1 TO YTD-COUNT
+       MOVE YTD-LOG-IDNO TO YTD-IDNO(YTD-COUNT)
+       MOVE YTD-LOG-NAM TO YTD-NAM(YTD-COUNT)
+       MOVE ZERO TO YTD-TGPAY(YTD-COUNT)
+       MOVE ZERO TO YTD-TNPAY(YTD-COUNT)
+       MOVE ZERO TO YTD-TPFI(YTD-COUNT)
+       MOVE YTD-COUNT TO YTD-IDX.
+       ADD YTD-LOG-GPAY TO YTD-TGPAY(YTD-IDX).
+       ADD YTD-LOG-NPAY TO YTD-TNPAY(YTD-IDX).
+       ADD YTD-LOG-PFI TO YTD-TPFI(YTD-IDX).
+       P7-REPORT.
+       IF YTD-COUNT = 0
+       DISPLAY "NO YTD ACTIVITY RECORDED"
+       GO TO P1.
+       MOVE 0 TO YTD-IDX.
+       P7-REPORT-LOOP.
+       ADD 1 TO YTD-IDX.
+       IF YTD-IDX > YTD-COUNT
+       GO TO P1.
+       DISPLAY "****************************".
+       DISPLAY "EMPLOYEE NUMBER:" YTD-IDNO(YTD-IDX).
+       DISPLAY "NAME:" YTD-NAM(YTD-IDX).
+       MOVE YTD-TGPAY(YTD-IDX) TO TOT-DISP.
+       DISPLAY "YTD GROSS PAY:" TOT-DISP.
+       MOVE YTD-TPFI(YTD-IDX) TO TOT-DISP.
+       DISPLAY "YTD PF DEDUCTED:" TOT-DISP.
+       MOVE YTD-TNPAY(YTD-IDX) TO TOT-DISP.
+       DISPLAY "YTD NET PAY:" TOT-DISP.
+       GO TO P7-REPORT-LOOP.
