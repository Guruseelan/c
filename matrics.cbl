@@ -1,8 +1,25 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. matrics.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT MATOUT ASSIGN TO WS-MATOUT-FILE
+       ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+       FD MATOUT
+       LABEL RECORDS ARE STANDARD.
+       01 MAT-OUT-REC.
+       02 MAT-TYPE PIC X(3).
+       02 FILLER PIC X VALUE SPACE.
+       02 MAT-ROW PIC Z9.
+       02 FILLER PIC X VALUE SPACE.
+       02 MAT-COL PIC Z9.
+       02 FILLER PIC X VALUE SPACE.
+       02 MAT-VALUE PIC -(5)9.9999.
+       02 FILLER PIC X(20) VALUE SPACES.
        WORKING-STORAGE SECTION.
+       77 WS-MATOUT-FILE PIC X(40).
        01 A.
        02 ADR OCCURS 10 TIMES.
        03 AD PIC S9(2) OCCURS 10 TIMES.
@@ -12,6 +29,12 @@
        01 C.
        02 CDR OCCURS 10 TIMES.
        03 CDD PIC 9(3) OCCURS 10 TIMES.
+       01 INV-A.
+       02 INV-AR OCCURS 10 TIMES.
+       03 INV-AD PIC S9(4)V9(4) OCCURS 10 TIMES.
+       01 INV-ID.
+       02 INV-IDR OCCURS 10 TIMES.
+       03 INV-IDD PIC S9(4)V9(4) OCCURS 10 TIMES.
        77 I PIC 9(2).
        77 J PIC 9(2).
        77 K PIC 9(2).
@@ -20,13 +43,64 @@
        77 M PIC S9(3).
        77 LIN PIC 9(3).
        77 COLL PIC 9(3).
+       77 INV-PIVOT PIC S9(4)V9(4).
+       77 INV-FACTOR PIC S9(4)V9(4).
+       77 INV-SWAP PIC S9(4)V9(4).
+       77 INV-SWAP-ROW PIC 9(2).
+       77 INV-SINGULAR PIC 9 VALUE 0.
+       77 INV-DISP PIC Z(4)9.9999.
+       77 MCHI PIC 9.
        PROCEDURE DIVISION.
        P1.
        DISPLAY  "MATRIX OPERATIONS".
+       DISPLAY "ENTER RESULTS FILE NAME (DD NAME OR PATH):".
+       ACCEPT WS-MATOUT-FILE.
+       IF WS-MATOUT-FILE = SPACES
+       MOVE "MATOUT.DAT" TO WS-MATOUT-FILE.
+       MENU-PARA.
+       DISPLAY "CHOICE BOARD".
+       DISPLAY "1.ADD".
+       DISPLAY "2.SUBTRACT".
+       DISPLAY "3.MULTIPLY".
+       DISPLAY "4.INVERSE".
+       DISPLAY "5.EXIT".
+       DISPLAY "ENTER YOUR CHOICE".
+       ACCEPT MCHI.
+       IF MCHI=1
+       PERFORM DO-ADD
+       ELSE IF MCHI=2
+       PERFORM DO-SUB
+       ELSE IF MCHI=3
+       PERFORM DO-MUL
+       ELSE IF MCHI=4
+       PERFORM DO-INV
+       ELSE IF MCHI=5
+       STOP RUN
+       ELSE
+       DISPLAY "INVALID CHOICE - RE-ENTER".
+       GO TO MENU-PARA.
+
+       ENTER-DIMENSIONS.
+       PERFORM VALIDATE-ROWS.
+       PERFORM VALIDATE-COLS.
+       EXIT.
+
+       VALIDATE-ROWS.
        DISPLAY " ENTER THE NO.of ROW :".
        ACCEPT R1.
+       IF R1 < 1 OR R1 > 10
+       DISPLAY "INVALID ROW COUNT - MUST BE 1-10, RE-ENTER"
+       GO TO VALIDATE-ROWS.
+
+       VALIDATE-COLS.
        DISPLAY " ENTER THE No.OF COLUMN :".
        ACCEPT C1.
+       IF C1 < 1 OR C1 > 10
+       DISPLAY "INVALID COLUMN COUNT - MUST BE 1-10, RE-ENTER"
+       GO TO VALIDATE-COLS.
+
+       DO-ADD.
+       PERFORM ENTER-DIMENSIONS.
        DISPLAY " ENTER FIRST MATRIX VALUES(ONE by ONE) ".
        PERFORM P2 VARYING I FROM 1 BY 1 UNTIL I > R1
        AFTER J FROM 1 BY 1 UNTIL J > C1.
@@ -35,32 +109,67 @@
        AFTER J FROM 1 BY 1 UNTIL J > C1.
        PERFORM P4 VARYING I FROM 1 BY 1 UNTIL I > R1
        AFTER J FROM 1 BY 1 UNTIL J > C1.
-
        DISPLAY " MATRIX ADDITION".
        MOVE 5 TO LIN.
        MOVE 30 TO COLL.
+       OPEN EXTEND MATOUT.
        PERFORM P5 VARYING I FROM 1 BY 1 UNTIL I > R1.
+       CLOSE MATOUT.
+       GO TO MENU-PARA.
 
+       DO-SUB.
+       PERFORM ENTER-DIMENSIONS.
+       DISPLAY " ENTER FIRST MATRIX VALUES(ONE by ONE) ".
+       PERFORM P2 VARYING I FROM 1 BY 1 UNTIL I > R1
+       AFTER J FROM 1 BY 1 UNTIL J > C1.
+       DISPLAY "ENTER SECOND MATRIX VALUES(ONE by ONE) :".
+       PERFORM P3 VARYING I FROM 1 BY 1 UNTIL I > R1
+       AFTER J FROM 1 BY 1 UNTIL J > C1.
        PERFORM P7 VARYING I FROM 1 BY 1 UNTIL I > R1
        AFTER J FROM 1 BY 1 UNTIL J > C1.
        DISPLAY  "MATRIX SUBTRACTION".
        MOVE 10 TO LIN.
        MOVE 30 TO COLL.
+       OPEN EXTEND MATOUT.
        PERFORM P8 VARYING I FROM 1 BY 1 UNTIL I > R1.
+       CLOSE MATOUT.
+       GO TO MENU-PARA.
+
+       DO-MUL.
+       PERFORM ENTER-DIMENSIONS.
+       DISPLAY " ENTER FIRST MATRIX VALUES(ONE by ONE) ".
+       PERFORM P2 VARYING I FROM 1 BY 1 UNTIL I > R1
+       AFTER J FROM 1 BY 1 UNTIL J > C1.
+       DISPLAY "ENTER SECOND MATRIX VALUES(ONE by ONE) :".
+       PERFORM P3 VARYING I FROM 1 BY 1 UNTIL I > R1
+       AFTER J FROM 1 BY 1 UNTIL J > C1.
+       IF C1 NOT = R1
+       DISPLAY "MATRIX MULTIPLICATION REQUIRES A'S COLUMN COUNT TO"
+       DISPLAY "EQUAL B'S ROW COUNT - CANNOT MULTIPLY"
+       ELSE
        PERFORM P10 VARYING I FROM 1 BY 1 UNTIL I > R1
-       AFTER J FROM 1 BY 1 UNTIL J> C1.
-       DISPLAY "MATRIX MULTIPLICATION ".
-       MOVE 15 TO LIN.
-       MOVE 30 TO COLL.
-       PERFORM P12 VARYING I FROM 1 BY 1 UNTIL I > R1.
+       AFTER J FROM 1 BY 1 UNTIL J> C1
+       DISPLAY "MATRIX MULTIPLICATION "
+       MOVE 15 TO LIN
+       MOVE 30 TO COLL
+       OPEN EXTEND MATOUT
+       PERFORM P12 VARYING I FROM 1 BY 1 UNTIL I > R1
+       CLOSE MATOUT.
+       GO TO MENU-PARA.
 
-       PERFORM P14 VARYING I FROM 1 BY 1 UNTIL I > R1
+       DO-INV.
+       PERFORM ENTER-DIMENSIONS.
+       DISPLAY " ENTER FIRST MATRIX VALUES(ONE by ONE) ".
+       PERFORM P2 VARYING I FROM 1 BY 1 UNTIL I > R1
        AFTER J FROM 1 BY 1 UNTIL J > C1.
        DISPLAY " MATRIX INVERSE ".
-       MOVE 20 TO LIN.
-       MOVE 30 TO COLL.
-       PERFORM P15 VARYING I FROM 1 BY 1 UNTIL I > R1.
-       STOP RUN.
+       IF R1 NOT = C1
+       DISPLAY "MATRIX INVERSE REQUIRES A SQUARE MATRIX - SKIPPED"
+       ELSE
+       OPEN EXTEND MATOUT
+       PERFORM INV-RUN
+       CLOSE MATOUT.
+       GO TO MENU-PARA.
        P2.
        ACCEPT AD(I J).
        P3.
@@ -73,6 +182,12 @@
        PERFORM P6 VARYING J FROM 1 BY 1 UNTIL J > C1.
        P6.
        DISPLAY LIN , COLL  CDD(I J).
+       MOVE SPACES TO MAT-OUT-REC.
+       MOVE "ADD" TO MAT-TYPE.
+       MOVE I TO MAT-ROW.
+       MOVE J TO MAT-COL.
+       MOVE CDD(I J) TO MAT-VALUE.
+       WRITE MAT-OUT-REC.
        ADD 5 TO COLL.
        P7.
        COMPUTE CDD(I J) = AD(I J) - BD(I J).
@@ -86,6 +201,12 @@
        DISPLAY  LIN , COLL  CDD(I J)
        ELSE
        DISPLAY LIN , COLL  CDD(I J).
+       MOVE SPACES TO MAT-OUT-REC.
+       MOVE "SUB" TO MAT-TYPE.
+       MOVE I TO MAT-ROW.
+       MOVE J TO MAT-COL.
+       MOVE CDD(I J) TO MAT-VALUE.
+       WRITE MAT-OUT-REC.
        ADD 5 TO COLL.
        P10.
        MOVE 0 TO M.
@@ -99,15 +220,97 @@
        PERFORM P13 VARYING J FROM 1 BY 1 UNTIL J > C1.
        P13.
        DISPLAY  LIN , COLL  CDD(I J).
+       MOVE SPACES TO MAT-OUT-REC.
+       MOVE "MUL" TO MAT-TYPE.
+       MOVE I TO MAT-ROW.
+       MOVE J TO MAT-COL.
+       MOVE CDD(I J) TO MAT-VALUE.
+       WRITE MAT-OUT-REC.
        ADD 5 TO COLL.
 
-       P14.
-       COMPUTE M = AD(J I) + 0.
-       MOVE M TO CDD(I J).
+       INV-RUN.
+       PERFORM INV-INIT VARYING I FROM 1 BY 1 UNTIL I > R1
+       AFTER J FROM 1 BY 1 UNTIL J > C1.
+       MOVE 0 TO INV-SINGULAR.
+       PERFORM INV-ELIMINATE VARYING K FROM 1 BY 1 UNTIL K > R1
+       OR INV-SINGULAR = 1.
+       IF INV-SINGULAR = 1
+       DISPLAY "MATRIX IS SINGULAR - INVERSE DOES NOT EXIST"
+       ELSE
+       MOVE 20 TO LIN
+       MOVE 30 TO COLL
+       PERFORM P15 VARYING I FROM 1 BY 1 UNTIL I > R1.
+       EXIT.
+
+       INV-INIT.
+       COMPUTE INV-AD(I J) = AD(I J).
+       IF I = J
+       MOVE 1 TO INV-IDD(I J)
+       ELSE
+       MOVE 0 TO INV-IDD(I J).
+
+       INV-ELIMINATE.
+       MOVE INV-AD(K K) TO INV-PIVOT.
+       IF INV-PIVOT = 0
+       PERFORM INV-FIND-SWAP THRU INV-FIND-SWAP-CHECK.
+       IF INV-SINGULAR = 1
+       GO TO INV-ELIMINATE-END.
+       MOVE INV-AD(K K) TO INV-PIVOT.
+       PERFORM INV-NORMALIZE-ROW VARYING J FROM 1 BY 1 UNTIL J > C1.
+       PERFORM INV-REDUCE-ROWS VARYING I FROM 1 BY 1 UNTIL I > R1.
+       INV-ELIMINATE-END.
+       EXIT.
+
+       INV-FIND-SWAP.
+       MOVE 0 TO INV-SWAP-ROW.
+       MOVE K TO I.
+       INV-FIND-SWAP-LOOP.
+       ADD 1 TO I.
+       IF I > R1
+       GO TO INV-FIND-SWAP-CHECK.
+       IF INV-AD(I K) NOT = 0
+       MOVE I TO INV-SWAP-ROW
+       GO TO INV-FIND-SWAP-CHECK.
+       GO TO INV-FIND-SWAP-LOOP.
+       INV-FIND-SWAP-CHECK.
+       IF INV-SWAP-ROW = 0
+       MOVE 1 TO INV-SINGULAR
+       ELSE
+       PERFORM INV-SWAP-ROWS VARYING J FROM 1 BY 1 UNTIL J > C1.
+       EXIT.
+
+       INV-SWAP-ROWS.
+       MOVE INV-AD(K J) TO INV-SWAP.
+       MOVE INV-AD(INV-SWAP-ROW J) TO INV-AD(K J).
+       MOVE INV-SWAP TO INV-AD(INV-SWAP-ROW J).
+       MOVE INV-IDD(K J) TO INV-SWAP.
+       MOVE INV-IDD(INV-SWAP-ROW J) TO INV-IDD(K J).
+       MOVE INV-SWAP TO INV-IDD(INV-SWAP-ROW J).
+
+       INV-NORMALIZE-ROW.
+       COMPUTE INV-AD(K J) = INV-AD(K J) / INV-PIVOT.
+       COMPUTE INV-IDD(K J) = INV-IDD(K J) / INV-PIVOT.
+
+       INV-REDUCE-ROWS.
+       IF I NOT = K
+       MOVE INV-AD(I K) TO INV-FACTOR
+       PERFORM INV-REDUCE-ROW VARYING J FROM 1 BY 1 UNTIL J > C1.
+
+       INV-REDUCE-ROW.
+       COMPUTE INV-AD(I J) = INV-AD(I J) - INV-FACTOR * INV-AD(K J).
+       COMPUTE INV-IDD(I J) = INV-IDD(I J) - INV-FACTOR * INV-IDD(K J).
+
        P15.
        ADD 5 TO LIN.
        MOVE 35 TO COLL.
        PERFORM P16 VARYING J FROM 1 BY 1 UNTIL J > C1.
        P16.
-       DISPLAY LIN , COLL  CDD(I J).
+       MOVE INV-IDD(I J) TO INV-DISP.
+       DISPLAY LIN , COLL  INV-DISP.
+       MOVE SPACES TO MAT-OUT-REC.
+       MOVE "INV" TO MAT-TYPE.
+       MOVE I TO MAT-ROW.
+       MOVE J TO MAT-COL.
+       MOVE INV-IDD(I J) TO MAT-VALUE.
+       WRITE MAT-OUT-REC.
        ADD 5 TO COLL.
