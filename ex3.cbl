@@ -9,102 +9,436 @@
        OBJECT-COMPUTER.M8.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       SELECT STUD1 ASSIGN TO DISK
+       SELECT STUD1 ASSIGN TO WS-STUD1-FILE
        ORGANIZATION IS SEQUENTIAL
        ACCESS MODE IS SEQUENTIAL.
-       SELECT STUD2 ASSIGN TO DISK
+       SELECT STUD2 ASSIGN TO WS-STUD2-FILE
        ORGANIZATION IS SEQUENTIAL
        ACCESS MODE IS SEQUENTIAL.
-       SELECT OUT ASSIGN TO DISK
+       SELECT STUD3 ASSIGN TO WS-STUD3-FILE
+       ORGANIZATION IS SEQUENTIAL
+       ACCESS MODE IS SEQUENTIAL.
+       SELECT STUD4 ASSIGN TO WS-STUD4-FILE
+       ORGANIZATION IS SEQUENTIAL
+       ACCESS MODE IS SEQUENTIAL.
+       SELECT STUD5 ASSIGN TO WS-STUD5-FILE
+       ORGANIZATION IS SEQUENTIAL
+       ACCESS MODE IS SEQUENTIAL.
+       SELECT OUT ASSIGN TO WS-OUT-FILE
        ORGANIZATION IS SEQUENTIAL
        ACCESS MODE IS SEQUENTIAL.
        SELECT WORK ASSIGN TO DISK
        ORGANIZATION IS SEQUENTIAL
        ACCESS MODE IS SEQUENTIAL.
+       SELECT PRINTFILE ASSIGN TO WS-PRINT-FILE
+       ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD STUD1
-       LABEL RECORDS ARE STANDARD
-       VALUE OF FILE-ID IS "STUD1.DAT".
+       LABEL RECORDS ARE STANDARD.
        01 STUD1-REC.
        02 R-NO1 PIC 99.
        02 NAME1 PIC X(10).
-       02 ATT1 PIC 99.
-       02 PER1 PIC 99.
+       02 ATT1 PIC 999.
+       02 PER1 PIC 999.
        02 OVERALL1 PIC 999.
+       02 GRADE1 PIC X.
        FD STUD2
-       LABEL RECORDS ARE STANDARD
-       VALUE OF FILE-ID IS "STUD2.DAT".
+       LABEL RECORDS ARE STANDARD.
        01 STUD2-REC.
        02 R-NO2 PIC 99.
        02 NAME2 PIC X(10).
-       02 ATT2 PIC 99.
-       02 PER2 PIC 99.
+       02 ATT2 PIC 999.
+       02 PER2 PIC 999.
        02 OVERALL2 PIC 999.
+       02 GRADE2 PIC X.
+       FD STUD3
+       LABEL RECORDS ARE STANDARD.
+       01 STUD3-REC.
+       02 R-NO5 PIC 99.
+       02 NAME5 PIC X(10).
+       02 ATT5 PIC 999.
+       02 PER5 PIC 999.
+       02 OVERALL5 PIC 999.
+       02 GRADE5 PIC X.
+       FD STUD4
+       LABEL RECORDS ARE STANDARD.
+       01 STUD4-REC.
+       02 R-NO6 PIC 99.
+       02 NAME6 PIC X(10).
+       02 ATT6 PIC 999.
+       02 PER6 PIC 999.
+       02 OVERALL6 PIC 999.
+       02 GRADE6 PIC X.
+       FD STUD5
+       LABEL RECORDS ARE STANDARD.
+       01 STUD5-REC.
+       02 R-NO7 PIC 99.
+       02 NAME7 PIC X(10).
+       02 ATT7 PIC 999.
+       02 PER7 PIC 999.
+       02 OVERALL7 PIC 999.
+       02 GRADE7 PIC X.
        FD OUT
-       LABEL RECORDS ARE STANDARD
-       VALUE OF FILE-ID IS "MERGE.DAT".
+       LABEL RECORDS ARE STANDARD.
        01 OUT-REC.
        02 R-NO3 PIC 99.
        02 NAME3 PIC X(10).
-       02 ATT3 PIC 99.
-       02 PER3 PIC 99.
+       02 ATT3 PIC 999.
+       02 PER3 PIC 999.
        02 OVERALL3 PIC 999.
+       02 GRADE3 PIC X.
        SD WORK.
        01 WORK-REC.
        02 R-NO4 PIC 99.
        02 NAME4 PIC X(10).
-       02 ATT4 PIC 99.
-       02 PER4 PIC 99.
+       02 ATT4 PIC 999.
+       02 PER4 PIC 999.
        02 OVERALL4 PIC 999.
+       02 GRADE4 PIC X.
+       FD PRINTFILE
+       LABEL RECORDS ARE STANDARD.
+       01 PRINT-REC PIC X(80).
        WORKING-STORAGE SECTION.
        77 N PIC X.
+       01 ROLL-TABLE.
+       02 ROLL-ENTRY PIC 99 OCCURS 100 TIMES.
+       77 ROLL-COUNT PIC 999 VALUE ZERO.
+       77 ROLL-IDX PIC 999 VALUE ZERO.
+       77 WS-STUD1-FILE PIC X(40).
+       77 WS-STUD2-FILE PIC X(40).
+       77 WS-STUD3-FILE PIC X(40).
+       77 WS-STUD4-FILE PIC X(40).
+       77 WS-STUD5-FILE PIC X(40).
+       77 WS-OUT-FILE PIC X(40).
+       77 SECTION-COUNT PIC 9 VALUE 2.
+       77 SECTION-IDX PIC 9 VALUE ZERO.
+       77 SECTION-EOF PIC 9 VALUE ZERO.
+       77 CHECK-ROLL PIC 99.
+       77 WS-ROLL PIC 99.
+       77 WS-NAME PIC X(10).
+       77 WS-ATT PIC 999.
+       77 WS-PER PIC 999.
+       77 WS-OVERALL PIC 999.
+       77 WS-GRADE PIC X.
+       77 WT-ATT PIC 9V99.
+       77 WT-PER PIC 9V99.
+       77 WT-TOTAL PIC 9V99.
+       77 WS-PRINT-FILE PIC X(40).
+       77 PRINT-LINE-COUNT PIC 99 VALUE ZERO.
+       77 PRINT-PAGE-COUNT PIC 99 VALUE ZERO.
+       77 PRINT-REC-COUNT PIC 999 VALUE ZERO.
+       01 PRINT-HEADER1 PIC X(80) VALUE
+       "MERGED STUDENT MARKS ROSTER".
+       01 PRINT-HEADER2 PIC X(80) VALUE
+       "ROLL NAME       MARK1 MARK2 OVERALL GRADE".
+       01 PRINT-DETAIL.
+       02 PD-ROLL PIC Z9.
+       02 FILLER PIC X(3) VALUE SPACES.
+       02 PD-NAME PIC X(10).
+       02 FILLER PIC X(3) VALUE SPACES.
+       02 PD-MARK1 PIC ZZ9.
+       02 FILLER PIC X(3) VALUE SPACES.
+       02 PD-MARK2 PIC ZZ9.
+       02 FILLER PIC X(3) VALUE SPACES.
+       02 PD-OVERALL PIC ZZZ.
+       02 FILLER PIC X(3) VALUE SPACES.
+       02 PD-GRADE PIC X.
+       02 FILLER PIC X(43) VALUE SPACES.
+       01 PRINT-FOOTER.
+       02 FILLER PIC X(15) VALUE "TOTAL RECORDS: ".
+       02 PF-COUNT PIC ZZZ.
+       02 FILLER PIC X(62) VALUE SPACES.
        PROCEDURE DIVISION.
+       DISPLAY "Enter section 1 marks file name (DD name or path):".
+       ACCEPT WS-STUD1-FILE.
+       IF WS-STUD1-FILE = SPACES
+       MOVE "STUD1.DAT" TO WS-STUD1-FILE.
+       DISPLAY "Enter section 2 marks file name (DD name or path):".
+       ACCEPT WS-STUD2-FILE.
+       IF WS-STUD2-FILE = SPACES
+       MOVE "STUD2.DAT" TO WS-STUD2-FILE.
+       VALIDATE-SECTION-COUNT.
+       DISPLAY "Enter number of section files to merge (2-5):".
+       ACCEPT SECTION-COUNT.
+       IF SECTION-COUNT < 2 OR SECTION-COUNT > 5
+       DISPLAY "INVALID COUNT - MUST BE 2-5, RE-ENTER"
+       GO TO VALIDATE-SECTION-COUNT.
+       IF SECTION-COUNT > 2
+       DISPLAY "Enter section 3 marks file name (DD name or path):"
+       ACCEPT WS-STUD3-FILE
+       IF WS-STUD3-FILE = SPACES
+       MOVE "STUD3.DAT" TO WS-STUD3-FILE.
+       IF SECTION-COUNT > 3
+       DISPLAY "Enter section 4 marks file name (DD name or path):"
+       ACCEPT WS-STUD4-FILE
+       IF WS-STUD4-FILE = SPACES
+       MOVE "STUD4.DAT" TO WS-STUD4-FILE.
+       IF SECTION-COUNT > 4
+       DISPLAY "Enter section 5 marks file name (DD name or path):"
+       ACCEPT WS-STUD5-FILE
+       IF WS-STUD5-FILE = SPACES
+       MOVE "STUD5.DAT" TO WS-STUD5-FILE.
+       PERFORM VALIDATE-WEIGHTS.
+       DISPLAY "Enter merged roster file name (DD name or path):".
+       ACCEPT WS-OUT-FILE.
+       IF WS-OUT-FILE = SPACES
+       MOVE "MERGE.DAT" TO WS-OUT-FILE.
+       DISPLAY "Enter merged roster report file name (DD name or path):".
+       ACCEPT WS-PRINT-FILE.
+       IF WS-PRINT-FILE = SPACES
+       MOVE "MERGE.LST" TO WS-PRINT-FILE.
        OPEN OUTPUT STUD1,STUD2.
-       PARA-1.
-       DISPLAY "---FOR FILE1---".
+       IF SECTION-COUNT > 2
+       OPEN OUTPUT STUD3.
+       IF SECTION-COUNT > 3
+       OPEN OUTPUT STUD4.
+       IF SECTION-COUNT > 4
+       OPEN OUTPUT STUD5.
+       MOVE 1 TO SECTION-IDX.
+       PERFORM ENTER-SECTION THRU VALIDATE-SECTION-MARK2
+       UNTIL SECTION-IDX > SECTION-COUNT.
+       END-PARA.
+       CLOSE STUD1,STUD2.
+       IF SECTION-COUNT > 2
+       CLOSE STUD3.
+       IF SECTION-COUNT > 3
+       CLOSE STUD4.
+       IF SECTION-COUNT > 4
+       CLOSE STUD5.
+       PERFORM CHECK-DUP-ROLLS.
+       GO TO MERGE-PARA.
+
+       VALIDATE-WEIGHTS.
+       DISPLAY "Enter weight for Mark1 (0.00-1.00):".
+       ACCEPT WT-ATT.
+       DISPLAY "Enter weight for Mark2 (0.00-1.00):".
+       ACCEPT WT-PER.
+       COMPUTE WT-TOTAL = WT-ATT + WT-PER.
+       IF WT-TOTAL NOT = 1
+       DISPLAY "INVALID WEIGHTS - MUST ADD UP TO 1.00, RE-ENTER"
+       GO TO VALIDATE-WEIGHTS.
+       EXIT.
+
+       ENTER-SECTION.
+       DISPLAY "---FOR FILE" SECTION-IDX "---".
+       ENTER-SECTION-REC.
        DISPLAY "Enter roll no".
-       ACCEPT R-NO1.
-       DISPLAY "enter name".
-       ACCEPT NAME1.
-       DISPLAY "Enter Mark1".
-       ACCEPT ATT1.
-       DISPLAY "Enter Mark2".
-       ACCEPT PER1.
-       COMPUTE OVERALL1=ATT1+PER1;
-       WRITE STUD1-REC.
+       ACCEPT WS-ROLL.
+       DISPLAY "Enter name".
+       ACCEPT WS-NAME.
+       VALIDATE-SECTION-MARK1.
+       DISPLAY "Enter Mark1 (0-100)".
+       ACCEPT WS-ATT.
+       IF WS-ATT < 0 OR WS-ATT > 100
+       DISPLAY "Invalid mark - must be 0-100, re-enter"
+       GO TO VALIDATE-SECTION-MARK1.
+       VALIDATE-SECTION-MARK2.
+       DISPLAY "Enter Mark2 (0-100)".
+       ACCEPT WS-PER.
+       IF WS-PER < 0 OR WS-PER > 100
+       DISPLAY "Invalid mark - must be 0-100, re-enter"
+       GO TO VALIDATE-SECTION-MARK2.
+       COMPUTE WS-OVERALL ROUNDED = WS-ATT * WT-ATT + WS-PER * WT-PER.
+       PERFORM ASSIGN-GRADE.
+       PERFORM WRITE-SECTION-REC.
        DISPLAY "Do u want to continue... PRESS x".
        ACCEPT N.
        IF N = "Y"
-       GO TO PARA-1.
-       PARA-2.
-       DISPLAY "---FOR FILE2---".
-       DISPLAY "Enter roll no".
-       ACCEPT R-NO2.
-       DISPLAY "Enter name".
-       ACCEPT NAME2.
-       DISPLAY "Enter Mark1".
-       ACCEPT ATT2.
-       DISPLAY "Enter Mark2".
-       ACCEPT PER2.
-       COMPUTE OVERALL2=ATT2+PER2;
-       WRITE STUD2-REC.
-       DISPLAY "TO CONTINUE...PRESS x".
-       ACCEPT N.
-       IF N="Y"
-       GO TO PARA-2.
-       END-PARA.
-       CLOSE STUD1,STUD2.
+       GO TO ENTER-SECTION-REC.
+       ADD 1 TO SECTION-IDX.
+
+       ASSIGN-GRADE.
+       IF WS-OVERALL >= 90
+       MOVE "A" TO WS-GRADE
+       ELSE IF WS-OVERALL >= 80
+       MOVE "B" TO WS-GRADE
+       ELSE IF WS-OVERALL >= 70
+       MOVE "C" TO WS-GRADE
+       ELSE IF WS-OVERALL >= 60
+       MOVE "D" TO WS-GRADE
+       ELSE
+       MOVE "F" TO WS-GRADE.
+       EXIT.
+
+       WRITE-SECTION-REC.
+       IF SECTION-IDX = 1
+       MOVE WS-ROLL TO R-NO1
+       MOVE WS-NAME TO NAME1
+       MOVE WS-ATT TO ATT1
+       MOVE WS-PER TO PER1
+       MOVE WS-OVERALL TO OVERALL1
+       MOVE WS-GRADE TO GRADE1
+       WRITE STUD1-REC
+       ELSE IF SECTION-IDX = 2
+       MOVE WS-ROLL TO R-NO2
+       MOVE WS-NAME TO NAME2
+       MOVE WS-ATT TO ATT2
+       MOVE WS-PER TO PER2
+       MOVE WS-OVERALL TO OVERALL2
+       MOVE WS-GRADE TO GRADE2
+       WRITE STUD2-REC
+       ELSE IF SECTION-IDX = 3
+       MOVE WS-ROLL TO R-NO5
+       MOVE WS-NAME TO NAME5
+       MOVE WS-ATT TO ATT5
+       MOVE WS-PER TO PER5
+       MOVE WS-OVERALL TO OVERALL5
+       MOVE WS-GRADE TO GRADE5
+       WRITE STUD3-REC
+       ELSE IF SECTION-IDX = 4
+       MOVE WS-ROLL TO R-NO6
+       MOVE WS-NAME TO NAME6
+       MOVE WS-ATT TO ATT6
+       MOVE WS-PER TO PER6
+       MOVE WS-OVERALL TO OVERALL6
+       MOVE WS-GRADE TO GRADE6
+       WRITE STUD4-REC
+       ELSE
+       MOVE WS-ROLL TO R-NO7
+       MOVE WS-NAME TO NAME7
+       MOVE WS-ATT TO ATT7
+       MOVE WS-PER TO PER7
+       MOVE WS-OVERALL TO OVERALL7
+       MOVE WS-GRADE TO GRADE7
+       WRITE STUD5-REC.
+
+       CHECK-DUP-ROLLS.
+       MOVE 0 TO ROLL-COUNT.
+       MOVE 1 TO SECTION-IDX.
+       PERFORM LOAD-SECTION-ROLLS THRU LOAD-SECTION-ROLLS-DONE
+       UNTIL SECTION-IDX > SECTION-COUNT.
+
+       LOAD-SECTION-ROLLS.
+       PERFORM OPEN-SECTION-INPUT.
+       LOAD-SECTION-ROLLS-READ.
+       PERFORM READ-SECTION-REC.
+       IF SECTION-EOF = 1
+       GO TO LOAD-SECTION-ROLLS-DONE.
+       IF ROLL-COUNT > 0
+       PERFORM CHECK-ROLL-IN-TABLE THRU CHECK-ROLL-IN-TABLE-END.
+       IF ROLL-COUNT >= 100
+       DISPLAY "ROLL TABLE FULL - SKIPPING REMAINING ROLL NUMBERS"
+       GO TO LOAD-SECTION-ROLLS-DONE.
+       ADD 1 TO ROLL-COUNT.
+       MOVE CHECK-ROLL TO ROLL-ENTRY(ROLL-COUNT).
+       GO TO LOAD-SECTION-ROLLS-READ.
+       LOAD-SECTION-ROLLS-DONE.
+       PERFORM CLOSE-SECTION-INPUT.
+       ADD 1 TO SECTION-IDX.
+
+       OPEN-SECTION-INPUT.
+       IF SECTION-IDX = 1
+       OPEN INPUT STUD1
+       ELSE IF SECTION-IDX = 2
+       OPEN INPUT STUD2
+       ELSE IF SECTION-IDX = 3
+       OPEN INPUT STUD3
+       ELSE IF SECTION-IDX = 4
+       OPEN INPUT STUD4
+       ELSE
+       OPEN INPUT STUD5.
+
+       CLOSE-SECTION-INPUT.
+       IF SECTION-IDX = 1
+       CLOSE STUD1
+       ELSE IF SECTION-IDX = 2
+       CLOSE STUD2
+       ELSE IF SECTION-IDX = 3
+       CLOSE STUD3
+       ELSE IF SECTION-IDX = 4
+       CLOSE STUD4
+       ELSE
+       CLOSE STUD5.
+
+       READ-SECTION-REC.
+       MOVE 0 TO SECTION-EOF.
+       IF SECTION-IDX = 1
+       READ STUD1 AT END MOVE 1 TO SECTION-EOF
+       NOT AT END MOVE R-NO1 TO CHECK-ROLL
+       ELSE IF SECTION-IDX = 2
+       READ STUD2 AT END MOVE 1 TO SECTION-EOF
+       NOT AT END MOVE R-NO2 TO CHECK-ROLL
+       ELSE IF SECTION-IDX = 3
+       READ STUD3 AT END MOVE 1 TO SECTION-EOF
+       NOT AT END MOVE R-NO5 TO CHECK-ROLL
+       ELSE IF SECTION-IDX = 4
+       READ STUD4 AT END MOVE 1 TO SECTION-EOF
+       NOT AT END MOVE R-NO6 TO CHECK-ROLL
+       ELSE
+       READ STUD5 AT END MOVE 1 TO SECTION-EOF
+       NOT AT END MOVE R-NO7 TO CHECK-ROLL.
+
+       CHECK-ROLL-IN-TABLE.
+       MOVE 0 TO ROLL-IDX.
+       CHECK-ROLL-IN-TABLE-LOOP.
+       ADD 1 TO ROLL-IDX.
+       IF ROLL-IDX > ROLL-COUNT
+       GO TO CHECK-ROLL-IN-TABLE-END.
+       IF ROLL-ENTRY(ROLL-IDX) = CHECK-ROLL
+       DISPLAY "DUPLICATE ROLL NO BETWEEN SECTION FILES:" CHECK-ROLL
+       GO TO CHECK-ROLL-IN-TABLE-END.
+       GO TO CHECK-ROLL-IN-TABLE-LOOP.
+       CHECK-ROLL-IN-TABLE-END.
+       EXIT.
+
        MERGE-PARA.
+       IF SECTION-COUNT = 2
        MERGE WORK ON ASCENDING KEY R-NO4 USING STUD1,STUD2
+       GIVING OUT
+       ELSE IF SECTION-COUNT = 3
+       MERGE WORK ON ASCENDING KEY R-NO4 USING STUD1,STUD2,STUD3
+       GIVING OUT
+       ELSE IF SECTION-COUNT = 4
+       MERGE WORK ON ASCENDING KEY R-NO4 USING STUD1,STUD2,STUD3,STUD4
+       GIVING OUT
+       ELSE
+       MERGE WORK ON ASCENDING KEY R-NO4
+       USING STUD1,STUD2,STUD3,STUD4,STUD5
        GIVING OUT.
        OPEN INPUT OUT.
+       OPEN OUTPUT PRINTFILE.
+       MOVE ZERO TO PRINT-LINE-COUNT.
+       MOVE ZERO TO PRINT-PAGE-COUNT.
+       MOVE ZERO TO PRINT-REC-COUNT.
        DISPLAY "------------------------------------".
-       DISPLAY "ROLL NAME MARK1 MARK2 OVERALL".
+       DISPLAY "ROLL NAME MARK1 MARK2 OVERALL GRADE".
        DISPLAY "------------------------------------".
        READ-PARA.
-       READ OUT AT END GO TO LAST-PARA CLOSE OUT.
-       DISPLAY R-NO3 " "NAME3" "ATT3" "PER3" "OVERALL3.
+       READ OUT AT END CLOSE OUT GO TO END-PRINT-PARA.
+       ADD 1 TO PRINT-REC-COUNT.
+       IF PRINT-LINE-COUNT = ZERO
+       PERFORM WRITE-PRINT-HEADER.
+       MOVE R-NO3 TO PD-ROLL.
+       MOVE NAME3 TO PD-NAME.
+       MOVE ATT3 TO PD-MARK1.
+       MOVE PER3 TO PD-MARK2.
+       MOVE OVERALL3 TO PD-OVERALL.
+       MOVE GRADE3 TO PD-GRADE.
+       WRITE PRINT-REC FROM PRINT-DETAIL.
+       ADD 1 TO PRINT-LINE-COUNT.
+       IF PRINT-LINE-COUNT > 20
+       MOVE ZERO TO PRINT-LINE-COUNT.
+       DISPLAY R-NO3 " "NAME3" "ATT3" "PER3" "OVERALL3" "GRADE3.
        GO TO READ-PARA.
+       END-PRINT-PARA.
+       PERFORM WRITE-PRINT-FOOTER.
+       CLOSE PRINTFILE.
+       GO TO LAST-PARA.
+
+       WRITE-PRINT-HEADER.
+       ADD 1 TO PRINT-PAGE-COUNT.
+       WRITE PRINT-REC FROM PRINT-HEADER1.
+       WRITE PRINT-REC FROM PRINT-HEADER2.
+       MOVE 2 TO PRINT-LINE-COUNT.
+       EXIT.
+
+       WRITE-PRINT-FOOTER.
+       MOVE SPACES TO PRINT-REC.
+       WRITE PRINT-REC.
+       MOVE PRINT-REC-COUNT TO PF-COUNT.
+       WRITE PRINT-REC FROM PRINT-FOOTER.
+       EXIT.
+
        LAST-PARA.
        STOP RUN.
